@@ -1,10 +1,143 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INVOICECALC.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-HEADER-FILE ASSIGN TO "INVHDR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS HDR-STATUS.
+           SELECT INVOICE-LINE-FILE ASSIGN TO "INVLINE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS LINE-STATUS.
+           SELECT DISCOUNT-RATE-FILE ASSIGN TO "DISCRATE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS DISC-RATE-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RUNLOG-STATUS.
+           SELECT TAX-RATE-FILE ASSIGN TO "TAXRATE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TAX-RATE-STATUS.
+           SELECT INVOICE-REGISTER-FILE ASSIGN TO "INVREG.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REGISTER-STATUS.
+           SELECT GL-POSTING-FILE ASSIGN TO "GLPOST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS GL-POST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD INVOICE-HEADER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY INVHDR.
+
+       FD INVOICE-LINE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY INVLINE.
+
+       FD DISCOUNT-RATE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY DISCRATE.
+
+       FD RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNLOG.
+
+       FD TAX-RATE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TAXRATE.
+
+       FD INVOICE-REGISTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 REGISTER-LINE              PIC X(100).
+
+       FD GL-POSTING-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY GLPOST.
+
        WORKING-STORAGE SECTION.
+       01 HDR-STATUS                PIC XX VALUE SPACES.
+       01 LINE-STATUS               PIC XX VALUE SPACES.
+       01 DISC-RATE-STATUS          PIC XX VALUE SPACES.
+       01 RUNLOG-STATUS             PIC XX VALUE SPACES.
+       01 TAX-RATE-STATUS           PIC XX VALUE SPACES.
+       01 REGISTER-STATUS           PIC XX VALUE SPACES.
+       01 GL-POST-STATUS            PIC XX VALUE SPACES.
+       01 WS-HEADER-EOF             PIC X VALUE "N".
+       01 WS-LINE-EOF               PIC X VALUE "N".
+       01 WS-DISC-RATE-EOF          PIC X VALUE "N".
+       01 WS-TAX-RATE-EOF           PIC X VALUE "N".
+
+       01 WS-MAX-LINES-PER-PAGE     PIC 9(2) VALUE 55.
+       01 WS-LINE-COUNT             PIC 9(2) VALUE ZERO.
+       01 WS-PAGE-COUNT             PIC 9(4) VALUE ZERO.
+
+       01 WS-PAGE-HEADING-1.
+           05 FILLER PIC X(17) VALUE "INVOICE REGISTER".
+           05 FILLER PIC X(58) VALUE SPACES.
+           05 FILLER PIC X(5) VALUE "PAGE ".
+           05 PH-PAGE-NUMBER PIC ZZZ9.
+
+       01 WS-INVOICE-HEADING.
+           05 FILLER PIC X(9) VALUE "INVOICE: ".
+           05 IH-INVOICE-NUMBER PIC X(10).
+           05 FILLER PIC X(7) VALUE "  DATE:".
+           05 IH-INVOICE-DATE PIC X(10).
+           05 FILLER PIC X(11) VALUE "  CUSTOMER:".
+           05 IH-CUSTOMER-NAME PIC X(30).
+           05 FILLER PIC X(23) VALUE SPACES.
+
+       01 WS-ITEM-LINE.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 IL-ITEM-ID PIC X(8).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 IL-ITEM-DESC PIC X(20).
+           05 FILLER PIC X(3) VALUE " x ".
+           05 IL-ITEM-QTY PIC ZZ9.
+           05 FILLER PIC X(3) VALUE " @ ".
+           05 IL-ITEM-PRICE PIC $$,$$$,$$9.99.
+           05 FILLER PIC X(3) VALUE " = ".
+           05 IL-ITEM-TOTAL PIC $$,$$$,$$9.99.
+           05 FILLER PIC X(26) VALUE SPACES.
+
+       01 WS-TOTALS-BLOCK.
+           05 FILLER PIC X(10) VALUE "SUBTOTAL: ".
+           05 TB-SUBTOTAL PIC $$,$$$,$$9.99.
+           05 FILLER PIC X(11) VALUE "  DISCOUNT:".
+           05 TB-DISCOUNT PIC $$,$$$,$$9.99.
+           05 FILLER PIC X(6) VALUE "  TAX:".
+           05 TB-TAX PIC $$,$$$,$$9.99.
+           05 FILLER PIC X(8) VALUE "  TOTAL:".
+           05 TB-TOTAL PIC $$,$$$,$$9.99.
+           05 FILLER PIC X(13) VALUE SPACES.
+
+       01 WS-RAW-TIME               PIC 9(8).
+       01 WS-START-TIMESTAMP        PIC 9(14) VALUE ZERO.
+       01 WS-END-TIMESTAMP          PIC 9(14) VALUE ZERO.
+       01 WS-RECORDS-READ           PIC 9(7) VALUE ZERO.
+
+       01 DISCOUNT-RATE-TABLE.
+           05 DISCOUNT-RATE-ENTRY OCCURS 50 TIMES INDEXED BY DR-IDX.
+               10 DRT-CUSTOMER-TYPE  PIC X(01).
+               10 DRT-BREAKPOINT     PIC 9(7)V99.
+               10 DRT-RATE           PIC V99.
+       01 WS-RATE-COUNT             PIC 9(3) VALUE ZERO.
+
+      * Jurisdiction rates take over from the flat 0.08 TAX-RATE
+      * default whenever the invoice's jurisdiction has an entry.
+       01 TAX-RATE-TABLE.
+           05 TAX-RATE-ENTRY OCCURS 50 TIMES INDEXED BY TAX-IDX.
+               10 TXT-JURISDICTION  PIC X(02).
+               10 TXT-RATE           PIC V9999.
+       01 WS-TAX-RATE-COUNT         PIC 9(3) VALUE ZERO.
+
        01 INVOICE-DATA.
           05 INVOICE-NUMBER    PIC X(10).
           05 INVOICE-DATE      PIC X(10).
@@ -15,128 +148,435 @@
                 88 REGULAR     VALUE "R".
                 88 PREMIUM     VALUE "P".
                 88 WHOLESALE   VALUE "W".
+             10 CUSTOMER-JURISDICTION PIC X(02).
+          05 ITEM-COUNT         PIC 9(3) VALUE ZERO.
+      * ITEM-TABLE grows to the actual number of line items on the
+      * invoice; it must stay the last field in INVOICE-DATA, so the
+      * invoice totals live in their own group below instead.
           05 ITEM-TABLE.
-             10 ITEMS OCCURS 10 TIMES INDEXED BY ITEM-IDX.
+             10 ITEMS OCCURS 0 TO 50 TIMES
+                DEPENDING ON ITEM-COUNT
+                INDEXED BY ITEM-IDX.
                 15 ITEM-ID     PIC X(8).
                 15 ITEM-DESC   PIC X(20).
                 15 ITEM-PRICE  PIC 9(5)V99.
                 15 ITEM-QTY    PIC 9(3).
                 15 ITEM-TOTAL  PIC 9(7)V99.
+
+       01 INVOICE-TOTALS.
           05 SUBTOTAL          PIC 9(7)V99 VALUE ZEROS.
           05 DISCOUNT-RATE     PIC V99 VALUE ZEROS.
           05 DISCOUNT-AMOUNT   PIC 9(7)V99 VALUE ZEROS.
-          05 TAX-RATE          PIC V99 VALUE 0.08.
+          05 TAX-RATE          PIC V9999 VALUE 0.0800.
           05 TAX-AMOUNT        PIC 9(7)V99 VALUE ZEROS.
           05 TOTAL-AMOUNT      PIC 9(7)V99 VALUE ZEROS.
-       
+
+       01 WS-MAX-ITEMS           PIC 9(3) VALUE 50.
+       01 WS-INVOICE-COUNT       PIC 9(5) VALUE ZERO.
+       01 WS-GL-POST-COUNT       PIC 9(6) VALUE ZERO.
+
        01 DISPLAY-FIELDS.
-          05 DISPLAY-SUBTOTAL    PIC $,$$$,$$9.99.
-          05 DISPLAY-DISCOUNT    PIC $,$$$,$$9.99.
-          05 DISPLAY-TAX         PIC $,$$$,$$9.99.
-          05 DISPLAY-TOTAL       PIC $,$$$,$$9.99.
-          05 DISPLAY-ITEM-PRICE  PIC $,$$$,$$9.99.
-          05 DISPLAY-ITEM-TOTAL  PIC $,$$$,$$9.99.
-       
+          05 DISPLAY-SUBTOTAL    PIC $$,$$$,$$9.99.
+          05 DISPLAY-DISCOUNT    PIC $$,$$$,$$9.99.
+          05 DISPLAY-TAX         PIC $$,$$$,$$9.99.
+          05 DISPLAY-TOTAL       PIC $$,$$$,$$9.99.
+          05 DISPLAY-ITEM-PRICE  PIC $$,$$$,$$9.99.
+          05 DISPLAY-ITEM-TOTAL  PIC $$,$$$,$$9.99.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM CAPTURE-START-TIME.
+           PERFORM OPEN-FILES.
+           PERFORM READ-HEADER.
+           PERFORM READ-LINE-ITEM.
+           PERFORM PROCESS-INVOICES UNTIL WS-HEADER-EOF = "Y".
+           PERFORM CLOSE-FILES.
+           PERFORM WRITE-RUN-LOG.
+           DISPLAY "INVOICECALC: " WS-INVOICE-COUNT
+               " invoice(s) processed, " WS-GL-POST-COUNT
+               " GL posting(s) written.".
+           STOP RUN.
+
+       CAPTURE-START-TIME.
+           ACCEPT WS-START-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-START-TIMESTAMP(9:6).
+
+      * Writes one audit record to the shared run log, same layout
+      * and append convention CUSTFILE uses.
+       WRITE-RUN-LOG.
+           ACCEPT WS-END-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-END-TIMESTAMP(9:6).
+           OPEN EXTEND RUN-LOG-FILE.
+           IF RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           MOVE "INVOICECALC" TO RL-PROGRAM-NAME.
+           MOVE WS-START-TIMESTAMP TO RL-START-TIMESTAMP.
+           MOVE WS-END-TIMESTAMP TO RL-END-TIMESTAMP.
+           MOVE WS-RECORDS-READ TO RL-RECORDS-IN.
+           MOVE WS-INVOICE-COUNT TO RL-RECORDS-OUT.
+           SET RL-NORMAL TO TRUE.
+           WRITE RUN-LOG-RECORD.
+           IF RUNLOG-STATUS NOT = "00"
+               DISPLAY "Warning: could not write RUNLOG.DAT ("
+                   RUNLOG-STATUS ")"
+           END-IF.
+           CLOSE RUN-LOG-FILE.
+
+       OPEN-FILES.
+           OPEN INPUT INVOICE-HEADER-FILE.
+           IF HDR-STATUS NOT = "00"
+               DISPLAY "Error opening INVOICE-HEADER-FILE: "
+                   HDR-STATUS
+               MOVE "Y" TO WS-HEADER-EOF
+           END-IF.
+           OPEN INPUT INVOICE-LINE-FILE.
+           IF LINE-STATUS NOT = "00"
+               DISPLAY "Error opening INVOICE-LINE-FILE: " LINE-STATUS
+               MOVE "Y" TO WS-LINE-EOF
+           END-IF.
+           OPEN OUTPUT INVOICE-REGISTER-FILE.
+           IF REGISTER-STATUS NOT = "00"
+               DISPLAY "Error opening INVREG.RPT: " REGISTER-STATUS
+           END-IF.
+           OPEN OUTPUT GL-POSTING-FILE.
+           IF GL-POST-STATUS NOT = "00"
+               DISPLAY "Error opening GLPOST.DAT: " GL-POST-STATUS
+           END-IF.
+           PERFORM LOAD-DISCOUNT-RATES.
+           PERFORM LOAD-TAX-RATES.
+
+      * The discount schedule lives in DISCRATE.DAT so sales can
+      * change a rate or breakpoint without a recompile; if the file
+      * is missing the table stays empty and LOOKUP-DISCOUNT-RATE
+      * falls back to no discount.
+       LOAD-DISCOUNT-RATES.
+           OPEN INPUT DISCOUNT-RATE-FILE.
+           IF DISC-RATE-STATUS NOT = "00"
+               DISPLAY "Warning: DISCRATE.DAT not available ("
+                   DISC-RATE-STATUS "), no discounts will be applied"
+               MOVE "Y" TO WS-DISC-RATE-EOF
+           END-IF.
+           PERFORM READ-DISCOUNT-RATE.
+           PERFORM STORE-DISCOUNT-RATE
+               UNTIL WS-DISC-RATE-EOF = "Y".
+           IF DISC-RATE-STATUS = "00" OR DISC-RATE-STATUS = "10"
+               CLOSE DISCOUNT-RATE-FILE
+           END-IF.
+
+       READ-DISCOUNT-RATE.
+           READ DISCOUNT-RATE-FILE
+               AT END MOVE "Y" TO WS-DISC-RATE-EOF
+           END-READ.
+           IF DISC-RATE-STATUS NOT = "00"
+               AND DISC-RATE-STATUS NOT = "10"
+               DISPLAY "Error reading DISCRATE.DAT: "
+                   DISC-RATE-STATUS
+               MOVE "Y" TO WS-DISC-RATE-EOF
+           END-IF.
+
+       STORE-DISCOUNT-RATE.
+           IF WS-RATE-COUNT < 50
+               ADD 1 TO WS-RATE-COUNT
+               SET DR-IDX TO WS-RATE-COUNT
+               MOVE DR-CUSTOMER-TYPE TO
+                   DRT-CUSTOMER-TYPE(DR-IDX)
+               MOVE DR-BREAKPOINT TO DRT-BREAKPOINT(DR-IDX)
+               MOVE DR-RATE TO DRT-RATE(DR-IDX)
+           ELSE
+               DISPLAY "Warning: discount rate table full - entry "
+                   "for " DR-CUSTOMER-TYPE " ignored"
+           END-IF.
+           PERFORM READ-DISCOUNT-RATE.
+
+      * The jurisdiction table lives in TAXRATE.DAT for the same
+      * reason DISCRATE.DAT does - tax rates change without warning
+      * and shouldn't need a recompile. No table entry for a given
+      * jurisdiction leaves TAX-RATE at the flat 0.08 fallback.
+       LOAD-TAX-RATES.
+           OPEN INPUT TAX-RATE-FILE.
+           IF TAX-RATE-STATUS NOT = "00"
+               DISPLAY "Warning: TAXRATE.DAT not available ("
+                   TAX-RATE-STATUS "), using flat 0.08 default"
+               MOVE "Y" TO WS-TAX-RATE-EOF
+           END-IF.
+           PERFORM READ-TAX-RATE.
+           PERFORM STORE-TAX-RATE
+               UNTIL WS-TAX-RATE-EOF = "Y".
+           IF TAX-RATE-STATUS = "00" OR TAX-RATE-STATUS = "10"
+               CLOSE TAX-RATE-FILE
+           END-IF.
+
+       READ-TAX-RATE.
+           READ TAX-RATE-FILE
+               AT END MOVE "Y" TO WS-TAX-RATE-EOF
+           END-READ.
+           IF TAX-RATE-STATUS NOT = "00"
+               AND TAX-RATE-STATUS NOT = "10"
+               DISPLAY "Error reading TAXRATE.DAT: "
+                   TAX-RATE-STATUS
+               MOVE "Y" TO WS-TAX-RATE-EOF
+           END-IF.
+
+       STORE-TAX-RATE.
+           IF WS-TAX-RATE-COUNT < 50
+               ADD 1 TO WS-TAX-RATE-COUNT
+               SET TAX-IDX TO WS-TAX-RATE-COUNT
+               MOVE TR-JURISDICTION TO
+                   TXT-JURISDICTION(TAX-IDX)
+               MOVE TR-RATE TO TXT-RATE(TAX-IDX)
+           ELSE
+               DISPLAY "Warning: tax rate table full - entry for "
+                   TR-JURISDICTION " ignored"
+           END-IF.
+           PERFORM READ-TAX-RATE.
+
+       READ-HEADER.
+           READ INVOICE-HEADER-FILE
+               AT END MOVE "Y" TO WS-HEADER-EOF
+           END-READ.
+           IF HDR-STATUS = "00"
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+           IF HDR-STATUS NOT = "00" AND HDR-STATUS NOT = "10"
+               DISPLAY "Error reading INVOICE-HEADER-FILE: "
+                   HDR-STATUS
+               MOVE "Y" TO WS-HEADER-EOF
+           END-IF.
+
+       READ-LINE-ITEM.
+           READ INVOICE-LINE-FILE
+               AT END MOVE "Y" TO WS-LINE-EOF
+           END-READ.
+           IF LINE-STATUS NOT = "00" AND LINE-STATUS NOT = "10"
+               DISPLAY "Error reading INVOICE-LINE-FILE: " LINE-STATUS
+               MOVE "Y" TO WS-LINE-EOF
+           END-IF.
+
+      * One pass per invoice header; the matching detail lines are
+      * pulled off INVOICE-LINE-FILE while its key still matches the
+      * header just read.
+       PROCESS-INVOICES.
            PERFORM INITIALIZE-INVOICE.
+           PERFORM LOAD-ITEMS.
            PERFORM PROCESS-ITEMS.
            PERFORM CALCULATE-TOTALS.
            PERFORM DISPLAY-INVOICE.
-           STOP RUN.
-       
+           PERFORM WRITE-INVOICE-REGISTER.
+           PERFORM WRITE-GL-POSTING.
+           ADD 1 TO WS-INVOICE-COUNT.
+           PERFORM READ-HEADER.
+
        INITIALIZE-INVOICE.
-           MOVE "INV-12345" TO INVOICE-NUMBER.
-           MOVE "2025-03-18" TO INVOICE-DATE.
-           MOVE "CUST-789" TO CUSTOMER-ID.
-           MOVE "ACME CORPORATION" TO CUSTOMER-NAME.
-           MOVE "P" TO CUSTOMER-TYPE.
-           
-           MOVE "ITEM-001" TO ITEM-ID(1).
-           MOVE "Widget A" TO ITEM-DESC(1).
-           MOVE 19.99 TO ITEM-PRICE(1).
-           MOVE 5 TO ITEM-QTY(1).
-           
-           MOVE "ITEM-002" TO ITEM-ID(2).
-           MOVE "Widget B" TO ITEM-DESC(2).
-           MOVE 29.99 TO ITEM-PRICE(2).
-           MOVE 3 TO ITEM-QTY(2).
-           
-           MOVE "ITEM-003" TO ITEM-ID(3).
-           MOVE "Widget C" TO ITEM-DESC(3).
-           MOVE 49.99 TO ITEM-PRICE(3).
-           MOVE 2 TO ITEM-QTY(3).
-           
-           MOVE "ITEM-004" TO ITEM-ID(4).
-           MOVE "Widget D" TO ITEM-DESC(4).
-           MOVE 99.99 TO ITEM-PRICE(4).
-           MOVE 1 TO ITEM-QTY(4).
-       
+           MOVE HDR-INVOICE-NUMBER TO INVOICE-NUMBER.
+           MOVE HDR-INVOICE-DATE TO INVOICE-DATE.
+           MOVE HDR-CUSTOMER-ID TO CUSTOMER-ID.
+           MOVE HDR-CUSTOMER-NAME TO CUSTOMER-NAME.
+           MOVE HDR-CUSTOMER-TYPE TO CUSTOMER-TYPE.
+           MOVE HDR-TAX-JURISDICTION TO CUSTOMER-JURISDICTION.
+           MOVE ZERO TO ITEM-COUNT.
+           MOVE ZEROS TO SUBTOTAL DISCOUNT-RATE DISCOUNT-AMOUNT
+               TAX-AMOUNT TOTAL-AMOUNT.
+           MOVE 0.0800 TO TAX-RATE.
+
+      * A line item whose INVOICE-NUMBER sorts ahead of the current
+      * header (a data-entry typo, or the header for a cancelled
+      * invoice that never made it into INVHDR.DAT) has no header to
+      * attach to and is never coming back around - skip and report it
+      * instead of leaving it as "current" and stalling every invoice
+      * after it, the same lagging-key advance CUSTMAINT's
+      * MATCH-RECORDS uses against CUSTOMER-TRAN-FILE.
+       LOAD-ITEMS.
+           PERFORM SKIP-ORPHAN-LINE-ITEM
+               UNTIL WS-LINE-EOF = "Y"
+                  OR LINE-INVOICE-NUMBER NOT < INVOICE-NUMBER.
+           PERFORM LOAD-ONE-ITEM
+               UNTIL WS-LINE-EOF = "Y"
+                  OR LINE-INVOICE-NUMBER NOT = INVOICE-NUMBER.
+
+       SKIP-ORPHAN-LINE-ITEM.
+           DISPLAY "INVOICECALC: line item " LINE-ITEM-ID
+               " for invoice " LINE-INVOICE-NUMBER
+               " has no matching header - skipped".
+           PERFORM READ-LINE-ITEM.
+
+       LOAD-ONE-ITEM.
+           IF ITEM-COUNT < WS-MAX-ITEMS
+               ADD 1 TO ITEM-COUNT
+               SET ITEM-IDX TO ITEM-COUNT
+               MOVE LINE-ITEM-ID TO ITEM-ID(ITEM-IDX)
+               MOVE LINE-ITEM-DESC TO ITEM-DESC(ITEM-IDX)
+               MOVE LINE-ITEM-PRICE TO ITEM-PRICE(ITEM-IDX)
+               MOVE LINE-ITEM-QTY TO ITEM-QTY(ITEM-IDX)
+           ELSE
+               DISPLAY "INVOICECALC: invoice " INVOICE-NUMBER
+                   " exceeds " WS-MAX-ITEMS " line items - "
+                   LINE-ITEM-ID " dropped"
+           END-IF.
+           PERFORM READ-LINE-ITEM.
+
        PROCESS-ITEMS.
-           PERFORM VARYING ITEM-IDX FROM 1 BY 1 
-               UNTIL ITEM-IDX > 10
-               
-               IF ITEM-ID(ITEM-IDX) NOT = SPACES
-                   COMPUTE ITEM-TOTAL(ITEM-IDX) = 
-                       ITEM-PRICE(ITEM-IDX) * ITEM-QTY(ITEM-IDX)
-                   ADD ITEM-TOTAL(ITEM-IDX) TO SUBTOTAL
-               END-IF
+           PERFORM VARYING ITEM-IDX FROM 1 BY 1
+               UNTIL ITEM-IDX > ITEM-COUNT
+
+               COMPUTE ITEM-TOTAL(ITEM-IDX) =
+                   ITEM-PRICE(ITEM-IDX) * ITEM-QTY(ITEM-IDX)
+               ADD ITEM-TOTAL(ITEM-IDX) TO SUBTOTAL
            END-PERFORM.
-       
+
        CALCULATE-TOTALS.
-           EVALUATE TRUE
-               WHEN REGULAR
-                   IF SUBTOTAL > 1000
-                       MOVE 0.05 TO DISCOUNT-RATE
-                   ELSE
-                       MOVE 0.00 TO DISCOUNT-RATE
-                   END-IF
-               WHEN PREMIUM
-                   IF SUBTOTAL > 1000
-                       MOVE 0.10 TO DISCOUNT-RATE
-                   ELSE
-                       MOVE 0.05 TO DISCOUNT-RATE
-                   END-IF
-               WHEN WHOLESALE
-                   IF SUBTOTAL > 5000
-                       MOVE 0.15 TO DISCOUNT-RATE
-                   ELSE IF SUBTOTAL > 1000
-                       MOVE 0.10 TO DISCOUNT-RATE
-                   ELSE
-                       MOVE 0.07 TO DISCOUNT-RATE
-                   END-IF
-           END-EVALUATE.
-           
+           PERFORM LOOKUP-DISCOUNT-RATE.
+           PERFORM LOOKUP-TAX-RATE.
            COMPUTE DISCOUNT-AMOUNT = SUBTOTAL * DISCOUNT-RATE.
            COMPUTE TAX-AMOUNT = (SUBTOTAL - DISCOUNT-AMOUNT) * TAX-RATE.
-           COMPUTE TOTAL-AMOUNT = SUBTOTAL - DISCOUNT-AMOUNT + TAX-AMOUNT.
-       
+           COMPUTE TOTAL-AMOUNT = SUBTOTAL - DISCOUNT-AMOUNT +
+               TAX-AMOUNT.
+
+      * Applies the rate of the last table entry, for this customer
+      * type, whose breakpoint the subtotal exceeds - entries must be
+      * loaded in ascending breakpoint order per type. No match
+      * leaves DISCOUNT-RATE at zero.
+       LOOKUP-DISCOUNT-RATE.
+           MOVE ZERO TO DISCOUNT-RATE.
+           PERFORM VARYING DR-IDX FROM 1 BY 1
+               UNTIL DR-IDX > WS-RATE-COUNT
+
+               IF DRT-CUSTOMER-TYPE(DR-IDX) = CUSTOMER-TYPE
+                   AND SUBTOTAL > DRT-BREAKPOINT(DR-IDX)
+                       MOVE DRT-RATE(DR-IDX) TO DISCOUNT-RATE
+               END-IF
+           END-PERFORM.
+
+      * TAX-RATE was set to the flat 0.08 fallback in
+      * INITIALIZE-INVOICE; override it if the invoice's jurisdiction
+      * has its own entry in TAX-RATE-TABLE.
+       LOOKUP-TAX-RATE.
+           PERFORM VARYING TAX-IDX FROM 1 BY 1
+               UNTIL TAX-IDX > WS-TAX-RATE-COUNT
+
+               IF TXT-JURISDICTION(TAX-IDX) = CUSTOMER-JURISDICTION
+                   MOVE TXT-RATE(TAX-IDX) TO TAX-RATE
+               END-IF
+           END-PERFORM.
+
        DISPLAY-INVOICE.
            DISPLAY "INVOICE: " INVOICE-NUMBER.
            DISPLAY "DATE: " INVOICE-DATE.
            DISPLAY "CUSTOMER: " CUSTOMER-NAME.
            DISPLAY "----------------------------------------".
            DISPLAY "ITEMS:".
-           
-           PERFORM VARYING ITEM-IDX FROM 1 BY 1 
-               UNTIL ITEM-IDX > 10
-               
-               IF ITEM-ID(ITEM-IDX) NOT = SPACES
-                   MOVE ITEM-PRICE(ITEM-IDX) TO DISPLAY-ITEM-PRICE
-                   MOVE ITEM-TOTAL(ITEM-IDX) TO DISPLAY-ITEM-TOTAL
-                   DISPLAY ITEM-DESC(ITEM-IDX) " x " ITEM-QTY(ITEM-IDX)
-                           " @ " DISPLAY-ITEM-PRICE
-                           " = " DISPLAY-ITEM-TOTAL
-               END-IF
+
+           PERFORM VARYING ITEM-IDX FROM 1 BY 1
+               UNTIL ITEM-IDX > ITEM-COUNT
+
+               MOVE ITEM-PRICE(ITEM-IDX) TO DISPLAY-ITEM-PRICE
+               MOVE ITEM-TOTAL(ITEM-IDX) TO DISPLAY-ITEM-TOTAL
+               DISPLAY ITEM-DESC(ITEM-IDX) " x " ITEM-QTY(ITEM-IDX)
+                       " @ " DISPLAY-ITEM-PRICE
+                       " = " DISPLAY-ITEM-TOTAL
            END-PERFORM.
-           
+
            MOVE SUBTOTAL TO DISPLAY-SUBTOTAL.
            MOVE DISCOUNT-AMOUNT TO DISPLAY-DISCOUNT.
            MOVE TAX-AMOUNT TO DISPLAY-TAX.
            MOVE TOTAL-AMOUNT TO DISPLAY-TOTAL.
-           
+
            DISPLAY "----------------------------------------".
            DISPLAY "SUBTOTAL: " DISPLAY-SUBTOTAL.
            DISPLAY "DISCOUNT: " DISPLAY-DISCOUNT.
            DISPLAY "TAX: " DISPLAY-TAX.
            DISPLAY "TOTAL: " DISPLAY-TOTAL.
+
+      * The persistent copy of the invoice - one heading line, one
+      * line per item, and a totals block, with page breaks so it can
+      * go straight to the printer or be archived after the run.
+       WRITE-INVOICE-REGISTER.
+           IF WS-PAGE-COUNT = 0
+               PERFORM WRITE-PAGE-HEADING
+           END-IF.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADING
+           END-IF.
+           MOVE INVOICE-NUMBER TO IH-INVOICE-NUMBER.
+           MOVE INVOICE-DATE TO IH-INVOICE-DATE.
+           MOVE CUSTOMER-NAME TO IH-CUSTOMER-NAME.
+           MOVE WS-INVOICE-HEADING TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+           PERFORM VARYING ITEM-IDX FROM 1 BY 1
+               UNTIL ITEM-IDX > ITEM-COUNT
+
+               IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+                   PERFORM WRITE-PAGE-HEADING
+               END-IF
+               MOVE ITEM-ID(ITEM-IDX) TO IL-ITEM-ID
+               MOVE ITEM-DESC(ITEM-IDX) TO IL-ITEM-DESC
+               MOVE ITEM-QTY(ITEM-IDX) TO IL-ITEM-QTY
+               MOVE ITEM-PRICE(ITEM-IDX) TO IL-ITEM-PRICE
+               MOVE ITEM-TOTAL(ITEM-IDX) TO IL-ITEM-TOTAL
+               MOVE WS-ITEM-LINE TO REGISTER-LINE
+               WRITE REGISTER-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-PERFORM.
+
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADING
+           END-IF.
+           MOVE SUBTOTAL TO TB-SUBTOTAL.
+           MOVE DISCOUNT-AMOUNT TO TB-DISCOUNT.
+           MOVE TAX-AMOUNT TO TB-TAX.
+           MOVE TOTAL-AMOUNT TO TB-TOTAL.
+           MOVE WS-TOTALS-BLOCK TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+           MOVE SPACES TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+           ADD 2 TO WS-LINE-COUNT.
+
+       WRITE-PAGE-HEADING.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO PH-PAGE-NUMBER.
+           MOVE WS-PAGE-HEADING-1 TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+           MOVE SPACES TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+      * Feeds the invoice's totals into the general ledger as three
+      * balanced journal-entry lines - debit AR for the amount billed,
+      * credit revenue for the amount actually earned (subtotal less
+      * discount), and credit tax payable for the tax collected - so
+      * accounting can load GLPOST.DAT straight into the GL system
+      * instead of re-keying invoice totals every billing cycle.
+       WRITE-GL-POSTING.
+           MOVE INVOICE-NUMBER TO GL-INVOICE-NUMBER.
+           MOVE "1200" TO GL-ACCOUNT-CODE.
+           MOVE "ACCOUNTS RECEIVABLE" TO GL-ACCOUNT-NAME.
+           SET GL-DEBIT TO TRUE.
+           MOVE TOTAL-AMOUNT TO GL-AMOUNT.
+           WRITE GL-POSTING-RECORD.
+           ADD 1 TO WS-GL-POST-COUNT.
+
+           MOVE INVOICE-NUMBER TO GL-INVOICE-NUMBER.
+           MOVE "4000" TO GL-ACCOUNT-CODE.
+           MOVE "SALES REVENUE" TO GL-ACCOUNT-NAME.
+           SET GL-CREDIT TO TRUE.
+           COMPUTE GL-AMOUNT = SUBTOTAL - DISCOUNT-AMOUNT.
+           WRITE GL-POSTING-RECORD.
+           ADD 1 TO WS-GL-POST-COUNT.
+
+           MOVE INVOICE-NUMBER TO GL-INVOICE-NUMBER.
+           MOVE "2300" TO GL-ACCOUNT-CODE.
+           MOVE "SALES TAX PAYABLE" TO GL-ACCOUNT-NAME.
+           SET GL-CREDIT TO TRUE.
+           MOVE TAX-AMOUNT TO GL-AMOUNT.
+           WRITE GL-POSTING-RECORD.
+           ADD 1 TO WS-GL-POST-COUNT.
+
+       CLOSE-FILES.
+           CLOSE INVOICE-HEADER-FILE.
+           CLOSE INVOICE-LINE-FILE.
+           CLOSE INVOICE-REGISTER-FILE.
+           CLOSE GL-POSTING-FILE.

@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO "CUSTEXT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RUNLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTREC.
+
+       FD EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 EXTRACT-LINE               PIC X(120).
+
+       FD RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS                PIC XX VALUE SPACES.
+       01 EXTRACT-STATUS             PIC XX VALUE SPACES.
+       01 RUNLOG-STATUS              PIC XX VALUE SPACES.
+       01 WS-EOF                     PIC X VALUE "N".
+       01 WS-CUSTOMER-COUNT          PIC 9(7) VALUE ZERO.
+
+       01 WS-RAW-TIME                PIC 9(8).
+       01 WS-START-TIMESTAMP         PIC 9(14) VALUE ZERO.
+       01 WS-END-TIMESTAMP           PIC 9(14) VALUE ZERO.
+
+      * Pipe-delimited, one row per customer - the mailing-house and
+      * CRM loaders both take this format and it sidesteps the
+      * embedded-comma problem a plain CSV would have in
+      * CUSTOMER-NAME or CUSTOMER-ADDRESS.
+       01 WS-EXTRACT-DETAIL.
+           05 XD-CUSTOMER-ID          PIC 9(5).
+           05 FILLER                  PIC X VALUE "|".
+           05 XD-CUSTOMER-NAME        PIC X(30).
+           05 FILLER                  PIC X VALUE "|".
+           05 XD-CUSTOMER-ADDRESS     PIC X(50).
+           05 FILLER                  PIC X VALUE "|".
+           05 XD-CUSTOMER-PHONE       PIC X(15).
+           05 FILLER                  PIC X VALUE "|".
+           05 XD-BALANCE              PIC -9999999.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CAPTURE-START-TIME.
+           PERFORM OPEN-FILES.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM PROCESS-RECORDS UNTIL WS-EOF = "Y".
+           PERFORM CLOSE-FILES.
+           PERFORM WRITE-RUN-LOG.
+           DISPLAY "CUSTEXT: " WS-CUSTOMER-COUNT
+               " customer(s) extracted to CUSTEXT.CSV".
+           STOP RUN.
+
+       CAPTURE-START-TIME.
+           ACCEPT WS-START-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-START-TIMESTAMP(9:6).
+
+      * Writes one audit record to the shared run log, same layout
+      * and append convention CUSTFILE and INVOICECALC use.
+       WRITE-RUN-LOG.
+           ACCEPT WS-END-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-END-TIMESTAMP(9:6).
+           OPEN EXTEND RUN-LOG-FILE.
+           IF RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           MOVE "CUSTEXT" TO RL-PROGRAM-NAME.
+           MOVE WS-START-TIMESTAMP TO RL-START-TIMESTAMP.
+           MOVE WS-END-TIMESTAMP TO RL-END-TIMESTAMP.
+           MOVE WS-CUSTOMER-COUNT TO RL-RECORDS-IN.
+           MOVE WS-CUSTOMER-COUNT TO RL-RECORDS-OUT.
+           SET RL-NORMAL TO TRUE.
+           WRITE RUN-LOG-RECORD.
+           IF RUNLOG-STATUS NOT = "00"
+               DISPLAY "Warning: could not write RUNLOG.DAT ("
+                   RUNLOG-STATUS ")"
+           END-IF.
+           CLOSE RUN-LOG-FILE.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE.
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening CUSTOMER-FILE: " FILE-STATUS
+               MOVE "Y" TO WS-EOF
+           END-IF.
+           OPEN OUTPUT EXTRACT-FILE.
+           IF EXTRACT-STATUS NOT = "00"
+               DISPLAY "Error opening CUSTEXT.CSV: " EXTRACT-STATUS
+           END-IF.
+
+       READ-NEXT-RECORD.
+           READ CUSTOMER-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+           IF FILE-STATUS NOT = "00" AND FILE-STATUS NOT = "10"
+               DISPLAY "Error reading CUSTOMER-FILE: " FILE-STATUS
+               MOVE "Y" TO WS-EOF
+           END-IF.
+
+       PROCESS-RECORDS.
+           PERFORM WRITE-EXTRACT-LINE.
+           ADD 1 TO WS-CUSTOMER-COUNT.
+           PERFORM READ-NEXT-RECORD.
+
+       WRITE-EXTRACT-LINE.
+           MOVE CUSTOMER-ID TO XD-CUSTOMER-ID.
+           MOVE CUSTOMER-NAME TO XD-CUSTOMER-NAME.
+           MOVE CUSTOMER-ADDRESS TO XD-CUSTOMER-ADDRESS.
+           MOVE CUSTOMER-PHONE TO XD-CUSTOMER-PHONE.
+           MOVE BALANCE TO XD-BALANCE.
+           MOVE WS-EXTRACT-DETAIL TO EXTRACT-LINE.
+           WRITE EXTRACT-LINE.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
+           CLOSE EXTRACT-FILE.

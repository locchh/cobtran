@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTAGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+           SELECT AGING-REPORT-FILE ASSIGN TO "CUSTAGE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RUNLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTREC.
+
+       FD AGING-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 AGING-REPORT-LINE        PIC X(130).
+
+       FD RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS               PIC XX VALUE SPACES.
+       01 RPT-STATUS                 PIC XX VALUE SPACES.
+       01 RUNLOG-STATUS              PIC XX VALUE SPACES.
+       01 WS-EOF                     PIC X VALUE "N".
+
+       01 WS-RAW-TIME                PIC 9(8).
+       01 WS-START-TIMESTAMP         PIC 9(14) VALUE ZERO.
+       01 WS-END-TIMESTAMP           PIC 9(14) VALUE ZERO.
+
+       01 WS-CURRENT-DATE            PIC 9(8) VALUE ZEROS.
+       01 WS-AGE-DAYS                PIC S9(7) VALUE ZERO.
+       01 WS-TODAY-INTEGER           PIC S9(9) VALUE ZERO.
+       01 WS-PAYMENT-INTEGER         PIC S9(9) VALUE ZERO.
+
+       01 WS-BUCKET-TOTALS.
+           05 WS-CUSTOMERS-PROCESSED PIC 9(7) VALUE ZERO.
+           05 WS-TOTAL-CURRENT       PIC S9(9)V99 VALUE ZERO.
+           05 WS-TOTAL-30            PIC S9(9)V99 VALUE ZERO.
+           05 WS-TOTAL-60            PIC S9(9)V99 VALUE ZERO.
+           05 WS-TOTAL-90            PIC S9(9)V99 VALUE ZERO.
+           05 WS-TOTAL-CREDIT        PIC S9(9)V99 VALUE ZERO.
+
+       01 WS-HEADING-1.
+           05 FILLER PIC X(21) VALUE "CUSTOMER AGING REPORT".
+           05 FILLER PIC X(79) VALUE SPACES.
+       01 WS-HEADING-2.
+           05 FILLER PIC X(38) VALUE
+               "CUST-ID  NAME                     ".
+           05 FILLER PIC X(15) VALUE "CURRENT        ".
+           05 FILLER PIC X(15) VALUE "30-DAY         ".
+           05 FILLER PIC X(15) VALUE "60-DAY         ".
+           05 FILLER PIC X(15) VALUE "90-DAY+        ".
+           05 FILLER PIC X(17) VALUE "CREDIT".
+
+       01 WS-DETAIL-LINE.
+           05 DL-CUSTOMER-ID         PIC 9(5).
+           05 FILLER                 PIC X(2) VALUE SPACES.
+           05 DL-CUSTOMER-NAME       PIC X(30).
+           05 DL-CURRENT             PIC $$,$$$,$$9.99- .
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 DL-30                  PIC $$,$$$,$$9.99- .
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 DL-60                  PIC $$,$$$,$$9.99- .
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 DL-90                  PIC $$,$$$,$$9.99- .
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 DL-CREDIT              PIC $$,$$$,$$9.99- .
+           05 FILLER                 PIC X(3) VALUE SPACES.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER                 PIC X(37) VALUE
+               "TOTALS                             ".
+           05 TL-CURRENT              PIC $,$$$,$$$,$$9.99-.
+           05 FILLER                  PIC X(1) VALUE SPACES.
+           05 TL-30                   PIC $,$$$,$$$,$$9.99-.
+           05 FILLER                  PIC X(1) VALUE SPACES.
+           05 TL-60                   PIC $,$$$,$$$,$$9.99-.
+           05 FILLER                  PIC X(1) VALUE SPACES.
+           05 TL-90                   PIC $,$$$,$$$,$$9.99-.
+           05 FILLER                  PIC X(1) VALUE SPACES.
+           05 TL-CREDIT               PIC $,$$$,$$$,$$9.99-.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CAPTURE-START-TIME.
+           PERFORM OPEN-FILES.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM AGE-RECORDS UNTIL WS-EOF = "Y".
+           PERFORM WRITE-TOTALS.
+           PERFORM CLOSE-FILES.
+           PERFORM WRITE-RUN-LOG.
+           STOP RUN.
+
+       CAPTURE-START-TIME.
+           ACCEPT WS-START-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-START-TIMESTAMP(9:6).
+
+      * Writes one audit record to the shared run log, same layout
+      * and append convention CUSTFILE and INVOICECALC use.
+       WRITE-RUN-LOG.
+           ACCEPT WS-END-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-END-TIMESTAMP(9:6).
+           OPEN EXTEND RUN-LOG-FILE.
+           IF RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           MOVE "CUSTAGE" TO RL-PROGRAM-NAME.
+           MOVE WS-START-TIMESTAMP TO RL-START-TIMESTAMP.
+           MOVE WS-END-TIMESTAMP TO RL-END-TIMESTAMP.
+           MOVE WS-CUSTOMERS-PROCESSED TO RL-RECORDS-IN.
+           MOVE WS-CUSTOMERS-PROCESSED TO RL-RECORDS-OUT.
+           SET RL-NORMAL TO TRUE.
+           WRITE RUN-LOG-RECORD.
+           IF RUNLOG-STATUS NOT = "00"
+               DISPLAY "Warning: could not write RUNLOG.DAT ("
+                   RUNLOG-STATUS ")"
+           END-IF.
+           CLOSE RUN-LOG-FILE.
+
+       OPEN-FILES.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE).
+           OPEN INPUT CUSTOMER-FILE.
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening CUSTOMER-FILE: " FILE-STATUS
+               MOVE "Y" TO WS-EOF
+           END-IF.
+           OPEN OUTPUT AGING-REPORT-FILE.
+           IF RPT-STATUS NOT = "00"
+               DISPLAY "Error opening CUSTAGE.RPT: " RPT-STATUS
+           END-IF.
+           MOVE WS-HEADING-1 TO AGING-REPORT-LINE.
+           WRITE AGING-REPORT-LINE.
+           MOVE WS-HEADING-2 TO AGING-REPORT-LINE.
+           WRITE AGING-REPORT-LINE.
+
+       READ-NEXT-RECORD.
+           READ CUSTOMER-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+           IF FILE-STATUS NOT = "00" AND FILE-STATUS NOT = "10"
+               DISPLAY "Error reading CUSTOMER-FILE: " FILE-STATUS
+               MOVE "Y" TO WS-EOF
+           END-IF.
+
+       AGE-RECORDS.
+           PERFORM BUCKET-CUSTOMER.
+           PERFORM WRITE-DETAIL-LINE.
+           ADD 1 TO WS-CUSTOMERS-PROCESSED.
+           PERFORM READ-NEXT-RECORD.
+
+      * Balance sits entirely in one bucket per customer: a credit
+      * balance goes to the CREDIT column regardless of how old the
+      * last payment is, otherwise the balance ages off
+      * LAST-PAYMENT-DATE into CURRENT/30/60/90+.
+       BUCKET-CUSTOMER.
+           MOVE ZERO TO DL-CURRENT DL-30 DL-60 DL-90 DL-CREDIT.
+           MOVE CUSTOMER-ID TO DL-CUSTOMER-ID.
+           MOVE CUSTOMER-NAME TO DL-CUSTOMER-NAME.
+           IF BALANCE < 0
+               MOVE BALANCE TO DL-CREDIT
+               ADD BALANCE TO WS-TOTAL-CREDIT
+           ELSE
+               IF LAST-PAYMENT-DATE = ZERO
+                   MOVE BALANCE TO DL-90
+                   ADD BALANCE TO WS-TOTAL-90
+               ELSE
+                   COMPUTE WS-PAYMENT-INTEGER =
+                       FUNCTION INTEGER-OF-DATE(LAST-PAYMENT-DATE)
+                   COMPUTE WS-AGE-DAYS =
+                       WS-TODAY-INTEGER - WS-PAYMENT-INTEGER
+                   EVALUATE TRUE
+                       WHEN WS-AGE-DAYS <= 30
+                           MOVE BALANCE TO DL-CURRENT
+                           ADD BALANCE TO WS-TOTAL-CURRENT
+                       WHEN WS-AGE-DAYS <= 60
+                           MOVE BALANCE TO DL-30
+                           ADD BALANCE TO WS-TOTAL-30
+                       WHEN WS-AGE-DAYS <= 90
+                           MOVE BALANCE TO DL-60
+                           ADD BALANCE TO WS-TOTAL-60
+                       WHEN OTHER
+                           MOVE BALANCE TO DL-90
+                           ADD BALANCE TO WS-TOTAL-90
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       WRITE-DETAIL-LINE.
+           MOVE WS-DETAIL-LINE TO AGING-REPORT-LINE.
+           WRITE AGING-REPORT-LINE.
+
+       WRITE-TOTALS.
+           MOVE WS-TOTAL-CURRENT TO TL-CURRENT.
+           MOVE WS-TOTAL-30 TO TL-30.
+           MOVE WS-TOTAL-60 TO TL-60.
+           MOVE WS-TOTAL-90 TO TL-90.
+           MOVE WS-TOTAL-CREDIT TO TL-CREDIT.
+           MOVE WS-TOTAL-LINE TO AGING-REPORT-LINE.
+           WRITE AGING-REPORT-LINE.
+           DISPLAY "CUSTAGE: " WS-CUSTOMERS-PROCESSED
+               " customers aged, report written to CUSTAGE.RPT".
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
+           CLOSE AGING-REPORT-FILE.

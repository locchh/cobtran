@@ -8,57 +8,227 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FILE-STATUS.
-       
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RUNLOG-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CUSTCKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE
            LABEL RECORDS ARE STANDARD.
-       01 CUSTOMER-RECORD.
-           05 CUSTOMER-ID      PIC 9(5).
-           05 CUSTOMER-NAME    PIC X(30).
-           05 CUSTOMER-ADDRESS PIC X(50).
-           05 CUSTOMER-PHONE   PIC X(15).
-           05 BALANCE          PIC 9(7)V99.
-       
+           COPY CUSTREC.
+
+       FD RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNLOG.
+
+       FD CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTCKPT.
+
        WORKING-STORAGE SECTION.
        01 FILE-STATUS          PIC XX VALUE SPACES.
+       01 RUNLOG-STATUS        PIC XX VALUE SPACES.
+       01 CKPT-STATUS          PIC XX VALUE SPACES.
        01 WS-EOF               PIC X VALUE "N".
-       01 DISPLAY-BALANCE      PIC $,$$$,$$9.99.
+       01 WS-ABORT             PIC X VALUE "N".
+       01 DISPLAY-BALANCE      PIC $$,$$$,$$9.99-.
+
+       01 WS-RAW-TIME             PIC 9(8).
+       01 WS-START-TIMESTAMP      PIC 9(14) VALUE ZERO.
+       01 WS-END-TIMESTAMP        PIC 9(14) VALUE ZERO.
+       01 WS-RECORDS-READ         PIC 9(7) VALUE ZERO.
+       01 WS-RECORDS-WRITTEN      PIC 9(7) VALUE ZERO.
+
+      * CUSTOMER-FILE is assumed in ascending CUSTOMER-ID sequence, so
+      * a restart can reposition simply by re-reading from the top and
+      * discarding records already covered by the last checkpoint.
+       01 WS-RESTART-KEY              PIC 9(5) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1000.
+       01 WS-SINCE-CHECKPOINT         PIC 9(5) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM CAPTURE-START-TIME.
+           PERFORM LOAD-CHECKPOINT.
            PERFORM OPEN-FILE.
-           PERFORM READ-NEXT-RECORD.
+           PERFORM GET-NEXT-RECORD.
            PERFORM PROCESS-RECORDS UNTIL WS-EOF = "Y".
            PERFORM CLOSE-FILE.
+           IF WS-ABORT = "N"
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+           PERFORM WRITE-RUN-LOG.
+           IF WS-ABORT = "Y"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
            STOP RUN.
 
+      * Picks up where a prior, abended run left off. No checkpoint
+      * file (status 35) means this is a fresh run from the top.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CKPT-STATUS = "00"
+                   MOVE CKPT-LAST-CUSTOMER-ID TO WS-RESTART-KEY
+                   DISPLAY "LOAD-CHECKPOINT: resuming after "
+                       "CUSTOMER-ID " WS-RESTART-KEY
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Rewrites the single checkpoint record with the last customer
+      * fully processed so far.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS NOT = "00"
+               DISPLAY "Warning: could not open CUSTCKPT.DAT for "
+                   "checkpoint (" CKPT-STATUS ")"
+           END-IF.
+           MOVE "CUSTFILE" TO CKPT-PROGRAM-NAME.
+           MOVE CUSTOMER-ID TO CKPT-LAST-CUSTOMER-ID.
+           WRITE CHECKPOINT-RECORD.
+           IF CKPT-STATUS NOT = "00"
+               DISPLAY "Warning: could not write CUSTCKPT.DAT ("
+                   CKPT-STATUS ") - restart position not saved"
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+           MOVE ZERO TO WS-SINCE-CHECKPOINT.
+
+      * A clean finish means there is nothing left to restart from.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS NOT = "00"
+               DISPLAY "Warning: could not clear CUSTCKPT.DAT ("
+                   CKPT-STATUS ")"
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       CAPTURE-START-TIME.
+           ACCEPT WS-START-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-START-TIMESTAMP(9:6).
+
+      * Writes one audit record to the shared run log, whether the
+      * run finished clean or bailed out through WS-ABORT.
+       WRITE-RUN-LOG.
+           ACCEPT WS-END-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-END-TIMESTAMP(9:6).
+           OPEN EXTEND RUN-LOG-FILE.
+           IF RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           MOVE "CUSTFILE" TO RL-PROGRAM-NAME.
+           MOVE WS-START-TIMESTAMP TO RL-START-TIMESTAMP.
+           MOVE WS-END-TIMESTAMP TO RL-END-TIMESTAMP.
+           MOVE WS-RECORDS-READ TO RL-RECORDS-IN.
+           MOVE WS-RECORDS-WRITTEN TO RL-RECORDS-OUT.
+           IF WS-ABORT = "Y"
+               SET RL-ABORTED TO TRUE
+           ELSE
+               SET RL-NORMAL TO TRUE
+           END-IF.
+           WRITE RUN-LOG-RECORD.
+           IF RUNLOG-STATUS NOT = "00"
+               DISPLAY "Warning: could not write RUNLOG.DAT ("
+                   RUNLOG-STATUS ")"
+           END-IF.
+           CLOSE RUN-LOG-FILE.
+
        OPEN-FILE.
            OPEN INPUT CUSTOMER-FILE.
-           IF FILE-STATUS NOT = "00"
-               DISPLAY "Error opening file: " FILE-STATUS
-               MOVE "Y" TO WS-EOF
-           END-IF.
+           EVALUATE FILE-STATUS
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   DISPLAY "OPEN-FILE: CUSTOMER-FILE not found (35) - "
+                       "check that CUSTOMER.DAT exists"
+                   MOVE "Y" TO WS-EOF
+                   MOVE "Y" TO WS-ABORT
+               WHEN "39"
+                   DISPLAY "OPEN-FILE: CUSTOMER-FILE attribute "
+                       "mismatch (39) - check record/block size"
+                   MOVE "Y" TO WS-EOF
+                   MOVE "Y" TO WS-ABORT
+               WHEN OTHER
+                   DISPLAY "OPEN-FILE: unexpected status " FILE-STATUS
+                       " opening CUSTOMER-FILE - aborting run"
+                   MOVE "Y" TO WS-EOF
+                   MOVE "Y" TO WS-ABORT
+           END-EVALUATE.
+
+      * Reads through the checkpoint restart position and past any
+      * recoverable read errors, looping here in the caller rather
+      * than having READ-NEXT-RECORD PERFORM itself - a run resuming
+      * after CUSTOMER-ID 40,000 of 60,000 would otherwise recurse
+      * one PERFORM deep per skipped record and overrun the stack.
+       GET-NEXT-RECORD.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM READ-NEXT-RECORD
+               UNTIL WS-EOF = "Y"
+                  OR (FILE-STATUS = "00"
+                      AND (WS-RESTART-KEY = ZERO
+                           OR CUSTOMER-ID > WS-RESTART-KEY)).
 
        READ-NEXT-RECORD.
            READ CUSTOMER-FILE
                AT END MOVE "Y" TO WS-EOF
            END-READ.
-           IF FILE-STATUS NOT = "00" AND FILE-STATUS NOT = "10"
-               DISPLAY "Error reading file: " FILE-STATUS
-               MOVE "Y" TO WS-EOF
-           END-IF.
+           EVALUATE FILE-STATUS
+               WHEN "00"
+                   ADD 1 TO WS-RECORDS-READ
+               WHEN "10"
+                   CONTINUE
+               WHEN "04"
+                   DISPLAY "READ-NEXT-RECORD: record length "
+                       "mismatch (04) on CUSTOMER-ID " CUSTOMER-ID
+                       " - skipping record"
+               WHEN "23"
+                   DISPLAY "READ-NEXT-RECORD: record not found (23) "
+                       "- skipping record"
+               WHEN "35"
+                   DISPLAY "READ-NEXT-RECORD: CUSTOMER-FILE not "
+                       "found (35) - aborting run"
+                   MOVE "Y" TO WS-EOF
+                   MOVE "Y" TO WS-ABORT
+               WHEN "39"
+                   DISPLAY "READ-NEXT-RECORD: CUSTOMER-FILE "
+                       "attribute mismatch (39) - aborting run"
+                   MOVE "Y" TO WS-EOF
+                   MOVE "Y" TO WS-ABORT
+               WHEN OTHER
+                   DISPLAY "READ-NEXT-RECORD: unexpected status "
+                       FILE-STATUS " - aborting run"
+                   MOVE "Y" TO WS-EOF
+                   MOVE "Y" TO WS-ABORT
+           END-EVALUATE.
 
        PROCESS-RECORDS.
            MOVE BALANCE TO DISPLAY-BALANCE.
-           DISPLAY "Customer: " CUSTOMER-ID 
+           DISPLAY "Customer: " CUSTOMER-ID
                    " - " CUSTOMER-NAME.
            DISPLAY "Balance: " DISPLAY-BALANCE.
            DISPLAY "-----------------------------------".
+           ADD 1 TO WS-RECORDS-WRITTEN.
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
            PERFORM READ-NEXT-RECORD.
 
        CLOSE-FILE.
            CLOSE CUSTOMER-FILE.
            IF FILE-STATUS NOT = "00"
-               DISPLAY "Error closing file: " FILE-STATUS
+               DISPLAY "CLOSE-FILE: unexpected status " FILE-STATUS
+                   " closing CUSTOMER-FILE"
+               MOVE "Y" TO WS-ABORT
            END-IF.

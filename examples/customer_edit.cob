@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "CUSTEDIT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RUNLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTREC.
+
+       FD EXCEPTION-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 EXCEPTION-REPORT-LINE     PIC X(80).
+
+       FD RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS               PIC XX VALUE SPACES.
+       01 RPT-STATUS                PIC XX VALUE SPACES.
+       01 RUNLOG-STATUS             PIC XX VALUE SPACES.
+       01 WS-EOF                    PIC X VALUE "N".
+
+       01 WS-RAW-TIME                PIC 9(8).
+       01 WS-START-TIMESTAMP         PIC 9(14) VALUE ZERO.
+       01 WS-END-TIMESTAMP           PIC 9(14) VALUE ZERO.
+
+      * A phone number is considered well formed if it matches this
+      * shop's short in-house format, NNN-NNNN, left-justified with
+      * trailing spaces - anything else gets flagged for a look.
+       01 CUSTOMER-PHONE-EDIT-AREA   PIC X(15).
+       01 WS-PHONE-EDIT REDEFINES CUSTOMER-PHONE-EDIT-AREA.
+           05 PE-EXCHANGE            PIC 999.
+           05 PE-DASH                PIC X.
+           05 PE-NUMBER              PIC 9999.
+           05 FILLER                 PIC X(07).
+
+       01 WS-BALANCE-MIN             PIC S9(7)V99 VALUE -50000.00.
+       01 WS-BALANCE-MAX             PIC S9(7)V99 VALUE 250000.00.
+
+       01 WS-CUSTOMERS-CHECKED       PIC 9(7) VALUE ZERO.
+       01 WS-EXCEPTION-COUNT         PIC 9(7) VALUE ZERO.
+
+       01 WS-EXCEPTION-DETAIL.
+           05 ED-CUSTOMER-ID         PIC 9(5).
+           05 FILLER                 PIC X(3) VALUE SPACES.
+           05 ED-CUSTOMER-NAME       PIC X(30).
+           05 ED-REASON              PIC X(40).
+
+       01 WS-TOTAL-LINE.
+           05 FILLER                 PIC X(20) VALUE
+               "CUSTOMERS CHECKED: ".
+           05 TL-CUSTOMERS-CHECKED   PIC ZZZ,ZZ9.
+           05 FILLER                 PIC X(16) VALUE
+               "   EXCEPTIONS: ".
+           05 TL-EXCEPTION-COUNT     PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CAPTURE-START-TIME.
+           PERFORM OPEN-FILES.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM PROCESS-RECORDS UNTIL WS-EOF = "Y".
+           PERFORM WRITE-TOTALS.
+           PERFORM CLOSE-FILES.
+           PERFORM WRITE-RUN-LOG.
+           STOP RUN.
+
+       CAPTURE-START-TIME.
+           ACCEPT WS-START-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-START-TIMESTAMP(9:6).
+
+      * Writes one audit record to the shared run log, same layout
+      * and append convention CUSTFILE and INVOICECALC use.
+       WRITE-RUN-LOG.
+           ACCEPT WS-END-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-END-TIMESTAMP(9:6).
+           OPEN EXTEND RUN-LOG-FILE.
+           IF RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           MOVE "CUSTEDIT" TO RL-PROGRAM-NAME.
+           MOVE WS-START-TIMESTAMP TO RL-START-TIMESTAMP.
+           MOVE WS-END-TIMESTAMP TO RL-END-TIMESTAMP.
+           MOVE WS-CUSTOMERS-CHECKED TO RL-RECORDS-IN.
+           MOVE WS-EXCEPTION-COUNT TO RL-RECORDS-OUT.
+           SET RL-NORMAL TO TRUE.
+           WRITE RUN-LOG-RECORD.
+           IF RUNLOG-STATUS NOT = "00"
+               DISPLAY "Warning: could not write RUNLOG.DAT ("
+                   RUNLOG-STATUS ")"
+           END-IF.
+           CLOSE RUN-LOG-FILE.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE.
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening CUSTOMER-FILE: " FILE-STATUS
+               MOVE "Y" TO WS-EOF
+           END-IF.
+           OPEN OUTPUT EXCEPTION-REPORT-FILE.
+           IF RPT-STATUS NOT = "00"
+               DISPLAY "Error opening CUSTEDIT.RPT: " RPT-STATUS
+           END-IF.
+
+       READ-NEXT-RECORD.
+           READ CUSTOMER-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+           IF FILE-STATUS NOT = "00" AND FILE-STATUS NOT = "10"
+               DISPLAY "Error reading CUSTOMER-FILE: " FILE-STATUS
+               MOVE "Y" TO WS-EOF
+           END-IF.
+
+       PROCESS-RECORDS.
+           ADD 1 TO WS-CUSTOMERS-CHECKED.
+           PERFORM EDIT-NAME.
+           PERFORM EDIT-PHONE.
+           PERFORM EDIT-BALANCE.
+           PERFORM READ-NEXT-RECORD.
+
+       EDIT-NAME.
+           IF CUSTOMER-NAME = SPACES
+               MOVE "NAME BLANK" TO ED-REASON
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+
+       EDIT-PHONE.
+           MOVE CUSTOMER-PHONE TO CUSTOMER-PHONE-EDIT-AREA.
+           IF PE-DASH NOT = "-"
+               OR PE-EXCHANGE NOT NUMERIC
+               OR PE-NUMBER NOT NUMERIC
+               MOVE "PHONE FORMAT INVALID" TO ED-REASON
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+
+       EDIT-BALANCE.
+           IF BALANCE < WS-BALANCE-MIN OR BALANCE > WS-BALANCE-MAX
+               MOVE "BALANCE OUT OF RANGE" TO ED-REASON
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE CUSTOMER-ID TO ED-CUSTOMER-ID.
+           MOVE CUSTOMER-NAME TO ED-CUSTOMER-NAME.
+           MOVE WS-EXCEPTION-DETAIL TO EXCEPTION-REPORT-LINE.
+           WRITE EXCEPTION-REPORT-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       WRITE-TOTALS.
+           MOVE WS-CUSTOMERS-CHECKED TO TL-CUSTOMERS-CHECKED.
+           MOVE WS-EXCEPTION-COUNT TO TL-EXCEPTION-COUNT.
+           MOVE WS-TOTAL-LINE TO EXCEPTION-REPORT-LINE.
+           WRITE EXCEPTION-REPORT-LINE.
+           DISPLAY "CUSTEDIT: " WS-CUSTOMERS-CHECKED
+               " customer(s) checked, " WS-EXCEPTION-COUNT
+               " exception(s) written to CUSTEDIT.RPT".
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
+           CLOSE EXCEPTION-REPORT-FILE.

@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+           SELECT CUSTOMER-REPORT-FILE ASSIGN TO "CUSTRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RUNLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTREC.
+
+       FD CUSTOMER-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CUSTOMER-REPORT-LINE     PIC X(80).
+
+       FD RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS               PIC XX VALUE SPACES.
+       01 RPT-STATUS                 PIC XX VALUE SPACES.
+       01 RUNLOG-STATUS              PIC XX VALUE SPACES.
+       01 WS-EOF                     PIC X VALUE "N".
+
+       01 WS-RAW-TIME                PIC 9(8).
+       01 WS-START-TIMESTAMP         PIC 9(14) VALUE ZERO.
+       01 WS-END-TIMESTAMP           PIC 9(14) VALUE ZERO.
+
+       01 WS-MAX-LINES-PER-PAGE      PIC 9(2) VALUE 20.
+       01 WS-LINE-COUNT              PIC 9(2) VALUE ZERO.
+       01 WS-PAGE-COUNT              PIC 9(4) VALUE ZERO.
+       01 WS-CUSTOMER-COUNT          PIC 9(7) VALUE ZERO.
+       01 WS-BALANCE-TOTAL           PIC S9(9)V99 VALUE ZERO.
+
+       01 WS-PAGE-HEADING-1.
+           05 FILLER PIC X(20) VALUE "CUSTOMER MASTER LIST".
+           05 FILLER PIC X(50) VALUE SPACES.
+           05 FILLER PIC X(5) VALUE "PAGE ".
+           05 PH-PAGE-NUMBER PIC ZZZ9.
+       01 WS-PAGE-HEADING-2.
+           05 FILLER PIC X(9) VALUE "CUST-ID  ".
+           05 FILLER PIC X(31) VALUE "NAME                           ".
+           05 FILLER PIC X(25) VALUE "PHONE                    ".
+           05 FILLER PIC X(15) VALUE "BALANCE".
+
+       01 WS-DETAIL-LINE.
+           05 DL-CUSTOMER-ID          PIC 9(5).
+           05 FILLER                  PIC X(4) VALUE SPACES.
+           05 DL-CUSTOMER-NAME        PIC X(30).
+           05 DL-CUSTOMER-PHONE       PIC X(15).
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 DL-BALANCE              PIC $$,$$$,$$9.99-.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER                  PIC X(9) VALUE
+               "CUSTOMERS".
+           05 TL-CUSTOMER-COUNT       PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(15) VALUE
+               "   TOTAL BAL: ".
+           05 TL-BALANCE-TOTAL        PIC $,$$$,$$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CAPTURE-START-TIME.
+           PERFORM OPEN-FILES.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM PROCESS-RECORDS UNTIL WS-EOF = "Y".
+           PERFORM WRITE-TOTALS.
+           PERFORM CLOSE-FILES.
+           PERFORM WRITE-RUN-LOG.
+           STOP RUN.
+
+       CAPTURE-START-TIME.
+           ACCEPT WS-START-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-START-TIMESTAMP(9:6).
+
+      * Writes one audit record to the shared run log, same layout
+      * and append convention CUSTFILE and INVOICECALC use.
+       WRITE-RUN-LOG.
+           ACCEPT WS-END-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-END-TIMESTAMP(9:6).
+           OPEN EXTEND RUN-LOG-FILE.
+           IF RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           MOVE "CUSTRPT" TO RL-PROGRAM-NAME.
+           MOVE WS-START-TIMESTAMP TO RL-START-TIMESTAMP.
+           MOVE WS-END-TIMESTAMP TO RL-END-TIMESTAMP.
+           MOVE WS-CUSTOMER-COUNT TO RL-RECORDS-IN.
+           MOVE WS-CUSTOMER-COUNT TO RL-RECORDS-OUT.
+           SET RL-NORMAL TO TRUE.
+           WRITE RUN-LOG-RECORD.
+           IF RUNLOG-STATUS NOT = "00"
+               DISPLAY "Warning: could not write RUNLOG.DAT ("
+                   RUNLOG-STATUS ")"
+           END-IF.
+           CLOSE RUN-LOG-FILE.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE.
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening CUSTOMER-FILE: " FILE-STATUS
+               MOVE "Y" TO WS-EOF
+           END-IF.
+           OPEN OUTPUT CUSTOMER-REPORT-FILE.
+           IF RPT-STATUS NOT = "00"
+               DISPLAY "Error opening CUSTRPT.RPT: " RPT-STATUS
+           END-IF.
+
+       READ-NEXT-RECORD.
+           READ CUSTOMER-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+           IF FILE-STATUS NOT = "00" AND FILE-STATUS NOT = "10"
+               DISPLAY "Error reading CUSTOMER-FILE: " FILE-STATUS
+               MOVE "Y" TO WS-EOF
+           END-IF.
+
+       PROCESS-RECORDS.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADING
+           END-IF.
+           IF WS-PAGE-COUNT = 0
+               PERFORM WRITE-PAGE-HEADING
+           END-IF.
+           PERFORM WRITE-DETAIL-LINE.
+           ADD 1 TO WS-CUSTOMER-COUNT.
+           ADD BALANCE TO WS-BALANCE-TOTAL.
+           PERFORM READ-NEXT-RECORD.
+
+       WRITE-PAGE-HEADING.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO PH-PAGE-NUMBER.
+           MOVE WS-PAGE-HEADING-1 TO CUSTOMER-REPORT-LINE.
+           WRITE CUSTOMER-REPORT-LINE.
+           MOVE WS-PAGE-HEADING-2 TO CUSTOMER-REPORT-LINE.
+           WRITE CUSTOMER-REPORT-LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       WRITE-DETAIL-LINE.
+           MOVE CUSTOMER-ID TO DL-CUSTOMER-ID.
+           MOVE CUSTOMER-NAME TO DL-CUSTOMER-NAME.
+           MOVE CUSTOMER-PHONE TO DL-CUSTOMER-PHONE.
+           MOVE BALANCE TO DL-BALANCE.
+           MOVE WS-DETAIL-LINE TO CUSTOMER-REPORT-LINE.
+           WRITE CUSTOMER-REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-TOTALS.
+           MOVE WS-CUSTOMER-COUNT TO TL-CUSTOMER-COUNT.
+           MOVE WS-BALANCE-TOTAL TO TL-BALANCE-TOTAL.
+           MOVE WS-TOTAL-LINE TO CUSTOMER-REPORT-LINE.
+           WRITE CUSTOMER-REPORT-LINE.
+           DISPLAY "CUSTRPT: " WS-CUSTOMER-COUNT
+               " customer(s), report written to CUSTRPT.RPT".
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
+           CLOSE CUSTOMER-REPORT-FILE.

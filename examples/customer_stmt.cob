@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSTMT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+           SELECT AR-TRANSACTION-FILE ASSIGN TO "ARTRAN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS AR-TRAN-STATUS.
+           SELECT STATEMENT-FILE ASSIGN TO "CUSTSTMT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STMT-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RUNLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTREC.
+
+       FD AR-TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ARTRAN.
+
+       FD STATEMENT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 STATEMENT-LINE             PIC X(110).
+
+       FD RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS                PIC XX VALUE SPACES.
+       01 AR-TRAN-STATUS             PIC XX VALUE SPACES.
+       01 STMT-STATUS                PIC XX VALUE SPACES.
+       01 RUNLOG-STATUS              PIC XX VALUE SPACES.
+       01 WS-CUSTOMER-EOF            PIC X VALUE "N".
+       01 WS-AR-TRAN-EOF             PIC X VALUE "N".
+
+       01 WS-RAW-TIME                PIC 9(8).
+       01 WS-START-TIMESTAMP         PIC 9(14) VALUE ZERO.
+       01 WS-END-TIMESTAMP           PIC 9(14) VALUE ZERO.
+
+       01 WS-TOTAL-CHARGES           PIC S9(7)V99.
+       01 WS-TOTAL-PAYMENTS          PIC S9(7)V99.
+       01 WS-NET-ACTIVITY            PIC S9(7)V99.
+       01 WS-RECONCILE-DIFF          PIC S9(7)V99.
+       01 WS-STATEMENT-COUNT         PIC 9(7) VALUE ZERO.
+       01 WS-EXCEPTION-COUNT         PIC 9(7) VALUE ZERO.
+
+       01 WS-STATEMENT-HEADING-1.
+           05 FILLER PIC X(11) VALUE "STATEMENT: ".
+           05 SH-CUSTOMER-ID PIC 9(5).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 SH-CUSTOMER-NAME PIC X(30).
+           05 FILLER PIC X(51) VALUE SPACES.
+
+       01 WS-COLUMN-HEADING.
+           05 FILLER PIC X(10) VALUE "  DATE    ".
+           05 FILLER PIC X(6) VALUE "TYPE  ".
+           05 FILLER PIC X(20) VALUE "DESCRIPTION         ".
+           05 FILLER PIC X(64) VALUE "AMOUNT".
+
+       01 WS-TRAN-LINE.
+           05 TL-DATE PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 TL-TYPE PIC X(7).
+           05 TL-DESCRIPTION PIC X(20).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 TL-AMOUNT PIC $$,$$$,$$9.99-.
+           05 FILLER PIC X(45) VALUE SPACES.
+
+       01 WS-TOTALS-LINE.
+           05 FILLER PIC X(16) VALUE "TOTAL CHARGES: ".
+           05 TOT-CHARGES PIC $$,$$$,$$9.99.
+           05 FILLER PIC X(17) VALUE "  TOTAL PAYMENTS:".
+           05 TOT-PAYMENTS PIC $$,$$$,$$9.99.
+           05 FILLER PIC X(15) VALUE "  NET ACTIVITY:".
+           05 TOT-NET PIC $$,$$$,$$9.99-.
+           05 FILLER PIC X(15) VALUE SPACES.
+
+       01 WS-BALANCE-LINE.
+           05 FILLER PIC X(30) VALUE
+               "CUSTOMER-FILE BALANCE:       ".
+           05 BAL-CURRENT PIC $$,$$$,$$9.99-.
+           05 FILLER PIC X(57) VALUE SPACES.
+
+       01 WS-RECONCILE-LINE           PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CAPTURE-START-TIME.
+           PERFORM OPEN-FILES.
+           PERFORM READ-CUSTOMER.
+           PERFORM READ-AR-TRANSACTION.
+           PERFORM PROCESS-CUSTOMERS UNTIL WS-CUSTOMER-EOF = "Y".
+           PERFORM CLOSE-FILES.
+           PERFORM WRITE-RUN-LOG.
+           DISPLAY "CUSTSTMT: " WS-STATEMENT-COUNT
+               " statement(s) written, " WS-EXCEPTION-COUNT
+               " out of balance".
+           STOP RUN.
+
+       CAPTURE-START-TIME.
+           ACCEPT WS-START-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-START-TIMESTAMP(9:6).
+
+      * Writes one audit record to the shared run log, same layout
+      * and append convention CUSTFILE and INVOICECALC use.
+       WRITE-RUN-LOG.
+           ACCEPT WS-END-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-END-TIMESTAMP(9:6).
+           OPEN EXTEND RUN-LOG-FILE.
+           IF RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           MOVE "CUSTSTMT" TO RL-PROGRAM-NAME.
+           MOVE WS-START-TIMESTAMP TO RL-START-TIMESTAMP.
+           MOVE WS-END-TIMESTAMP TO RL-END-TIMESTAMP.
+           MOVE WS-STATEMENT-COUNT TO RL-RECORDS-IN.
+           MOVE WS-STATEMENT-COUNT TO RL-RECORDS-OUT.
+           SET RL-NORMAL TO TRUE.
+           WRITE RUN-LOG-RECORD.
+           IF RUNLOG-STATUS NOT = "00"
+               DISPLAY "Warning: could not write RUNLOG.DAT ("
+                   RUNLOG-STATUS ")"
+           END-IF.
+           CLOSE RUN-LOG-FILE.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE.
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening CUSTOMER-FILE: " FILE-STATUS
+               MOVE "Y" TO WS-CUSTOMER-EOF
+           END-IF.
+           OPEN INPUT AR-TRANSACTION-FILE.
+           IF AR-TRAN-STATUS NOT = "00"
+               DISPLAY "Warning: ARTRAN.DAT not available ("
+                   AR-TRAN-STATUS "), statements will show no "
+                   "activity"
+               MOVE "Y" TO WS-AR-TRAN-EOF
+           END-IF.
+           OPEN OUTPUT STATEMENT-FILE.
+           IF STMT-STATUS NOT = "00"
+               DISPLAY "Error opening CUSTSTMT.RPT: " STMT-STATUS
+           END-IF.
+
+       READ-CUSTOMER.
+           READ CUSTOMER-FILE
+               AT END MOVE "Y" TO WS-CUSTOMER-EOF
+           END-READ.
+           IF FILE-STATUS NOT = "00" AND FILE-STATUS NOT = "10"
+               DISPLAY "Error reading CUSTOMER-FILE: " FILE-STATUS
+               MOVE "Y" TO WS-CUSTOMER-EOF
+           END-IF.
+
+       READ-AR-TRANSACTION.
+           READ AR-TRANSACTION-FILE
+               AT END MOVE "Y" TO WS-AR-TRAN-EOF
+           END-READ.
+           IF AR-TRAN-STATUS NOT = "00" AND AR-TRAN-STATUS NOT = "10"
+               DISPLAY "Error reading ARTRAN.DAT: " AR-TRAN-STATUS
+               MOVE "Y" TO WS-AR-TRAN-EOF
+           END-IF.
+
+      * One statement per customer master record; the matching AR
+      * activity is pulled off AR-TRANSACTION-FILE while its key
+      * still matches the customer just read, the same lookahead
+      * INVOICECALC uses for header/line matching.
+       PROCESS-CUSTOMERS.
+           PERFORM WRITE-STATEMENT-HEADING.
+           MOVE ZERO TO WS-TOTAL-CHARGES WS-TOTAL-PAYMENTS.
+           PERFORM SKIP-ORPHAN-AR-TRANSACTION
+               UNTIL WS-AR-TRAN-EOF = "Y"
+                  OR ART-CUSTOMER-ID NOT < CUSTOMER-ID.
+           PERFORM WRITE-TRANSACTION-LINE
+               UNTIL WS-AR-TRAN-EOF = "Y"
+                  OR ART-CUSTOMER-ID NOT = CUSTOMER-ID.
+           PERFORM WRITE-STATEMENT-TOTALS.
+           ADD 1 TO WS-STATEMENT-COUNT.
+           PERFORM READ-CUSTOMER.
+
+      * An AR transaction whose CUSTOMER-ID sorts ahead of the
+      * customer just read belongs to no one still on file - most
+      * often a customer deleted by CUSTMAINT whose AR rows were never
+      * purged from ARTRAN.DAT. Skip and report it instead of leaving
+      * it "current" and orphaning every customer after it, the same
+      * lagging-key advance CUSTMAINT's MATCH-RECORDS uses.
+       SKIP-ORPHAN-AR-TRANSACTION.
+           DISPLAY "CUSTSTMT: AR transaction for customer "
+               ART-CUSTOMER-ID
+               " has no matching CUSTOMER-FILE record - skipped".
+           PERFORM READ-AR-TRANSACTION.
+
+       WRITE-STATEMENT-HEADING.
+           MOVE CUSTOMER-ID TO SH-CUSTOMER-ID.
+           MOVE CUSTOMER-NAME TO SH-CUSTOMER-NAME.
+           MOVE WS-STATEMENT-HEADING-1 TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+           MOVE WS-COLUMN-HEADING TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+       WRITE-TRANSACTION-LINE.
+           MOVE ART-TRAN-DATE TO TL-DATE.
+           MOVE ART-DESCRIPTION TO TL-DESCRIPTION.
+           MOVE ART-AMOUNT TO TL-AMOUNT.
+           IF ART-CHARGE
+               MOVE "CHARGE " TO TL-TYPE
+               ADD ART-AMOUNT TO WS-TOTAL-CHARGES
+           ELSE
+               MOVE "PAYMENT" TO TL-TYPE
+               ADD ART-AMOUNT TO WS-TOTAL-PAYMENTS
+           END-IF.
+           MOVE WS-TRAN-LINE TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+           PERFORM READ-AR-TRANSACTION.
+
+      * Charges less payments should equal the current BALANCE if
+      * CUSTOMER-FILE and the AR subledger agree - anything else
+      * means one of the two was updated without the other and needs
+      * a look before the statement goes out.
+       WRITE-STATEMENT-TOTALS.
+           COMPUTE WS-NET-ACTIVITY =
+               WS-TOTAL-CHARGES - WS-TOTAL-PAYMENTS.
+           COMPUTE WS-RECONCILE-DIFF = BALANCE - WS-NET-ACTIVITY.
+           MOVE WS-TOTAL-CHARGES TO TOT-CHARGES.
+           MOVE WS-TOTAL-PAYMENTS TO TOT-PAYMENTS.
+           MOVE WS-NET-ACTIVITY TO TOT-NET.
+           MOVE WS-TOTALS-LINE TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+           MOVE BALANCE TO BAL-CURRENT.
+           MOVE WS-BALANCE-LINE TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+           IF WS-RECONCILE-DIFF = ZERO
+               MOVE "STATEMENT RECONCILES TO CUSTOMER-FILE BALANCE"
+                   TO WS-RECONCILE-LINE
+           ELSE
+               MOVE "** DOES NOT RECONCILE - SEE AR SUBLEDGER **"
+                   TO WS-RECONCILE-LINE
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
+           MOVE WS-RECONCILE-LINE TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+           MOVE SPACES TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
+           CLOSE AR-TRANSACTION-FILE.
+           CLOSE STATEMENT-FILE.

@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS OLD-MASTER-STATUS.
+           SELECT CUSTOMER-TRAN-FILE ASSIGN TO "CUSTTRAN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRAN-STATUS.
+           SELECT CUSTOMER-NEW-FILE ASSIGN TO "CUSTNEW.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS NEW-MASTER-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RUNLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTREC.
+
+       FD CUSTOMER-TRAN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTTRAN.
+
+       FD CUSTOMER-NEW-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 NEW-CUSTOMER-RECORD.
+           05 NEW-CUSTOMER-ID       PIC 9(5).
+           05 NEW-CUSTOMER-NAME     PIC X(30).
+           05 NEW-CUSTOMER-ADDRESS  PIC X(50).
+           05 NEW-CUSTOMER-PHONE    PIC X(15).
+           05 NEW-BALANCE           PIC S9(7)V99.
+           05 NEW-LAST-PAYMENT-DATE PIC 9(8).
+
+       FD RUN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+       01 OLD-MASTER-STATUS         PIC XX VALUE SPACES.
+       01 TRAN-STATUS               PIC XX VALUE SPACES.
+       01 NEW-MASTER-STATUS         PIC XX VALUE SPACES.
+       01 RUNLOG-STATUS             PIC XX VALUE SPACES.
+
+       01 WS-RAW-TIME                PIC 9(8).
+       01 WS-START-TIMESTAMP         PIC 9(14) VALUE ZERO.
+       01 WS-END-TIMESTAMP           PIC 9(14) VALUE ZERO.
+       01 WS-RECORDS-IN               PIC 9(7) VALUE ZERO.
+
+       01 WS-OLD-MASTER-EOF         PIC X VALUE "N".
+           88 OLD-MASTER-EOF        VALUE "Y".
+       01 WS-TRAN-EOF                PIC X VALUE "N".
+           88 TRAN-EOF              VALUE "Y".
+
+       01 WS-OLD-MASTER-KEY         PIC 9(5) VALUE ZEROS.
+       01 WS-TRAN-KEY               PIC 9(5) VALUE ZEROS.
+       01 WS-HIGH-KEY                PIC 9(5) VALUE 99999.
+
+       01 WS-COUNTERS.
+           05 WS-RECORDS-ADDED       PIC 9(7) VALUE ZERO.
+           05 WS-RECORDS-CHANGED     PIC 9(7) VALUE ZERO.
+           05 WS-RECORDS-DELETED     PIC 9(7) VALUE ZERO.
+           05 WS-RECORDS-CARRIED     PIC 9(7) VALUE ZERO.
+           05 WS-RECORDS-WRITTEN     PIC 9(7) VALUE ZERO.
+
+       01 WS-MESSAGE                 PIC X(60) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM CAPTURE-START-TIME.
+           PERFORM OPEN-FILES.
+           PERFORM READ-OLD-MASTER.
+           PERFORM READ-TRANSACTION.
+           PERFORM MATCH-RECORDS
+               UNTIL OLD-MASTER-EOF AND TRAN-EOF.
+           PERFORM CLOSE-FILES.
+           PERFORM DISPLAY-TOTALS.
+           PERFORM WRITE-RUN-LOG.
+           STOP RUN.
+
+       CAPTURE-START-TIME.
+           ACCEPT WS-START-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-START-TIMESTAMP(9:6).
+
+      * Writes one audit record to the shared run log, same layout
+      * and append convention CUSTFILE and INVOICECALC use. Records
+      * in is every old-master/transaction activity applied to this
+      * generation (carried, changed, deleted, added); records out is
+      * what actually landed on CUSTOMER-NEW-FILE.
+       WRITE-RUN-LOG.
+           ACCEPT WS-END-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT WS-RAW-TIME FROM TIME.
+           MOVE WS-RAW-TIME(1:6) TO WS-END-TIMESTAMP(9:6).
+           COMPUTE WS-RECORDS-IN = WS-RECORDS-CARRIED
+               + WS-RECORDS-CHANGED + WS-RECORDS-DELETED
+               + WS-RECORDS-ADDED.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF RUNLOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           MOVE "CUSTMAINT" TO RL-PROGRAM-NAME.
+           MOVE WS-START-TIMESTAMP TO RL-START-TIMESTAMP.
+           MOVE WS-END-TIMESTAMP TO RL-END-TIMESTAMP.
+           MOVE WS-RECORDS-IN TO RL-RECORDS-IN.
+           MOVE WS-RECORDS-WRITTEN TO RL-RECORDS-OUT.
+           SET RL-NORMAL TO TRUE.
+           WRITE RUN-LOG-RECORD.
+           IF RUNLOG-STATUS NOT = "00"
+               DISPLAY "Warning: could not write RUNLOG.DAT ("
+                   RUNLOG-STATUS ")"
+           END-IF.
+           CLOSE RUN-LOG-FILE.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE.
+           IF OLD-MASTER-STATUS NOT = "00"
+               DISPLAY "Error opening CUSTOMER-FILE: " OLD-MASTER-STATUS
+               MOVE "Y" TO WS-OLD-MASTER-EOF
+           END-IF.
+           OPEN INPUT CUSTOMER-TRAN-FILE.
+           IF TRAN-STATUS NOT = "00"
+               DISPLAY "Error opening CUSTOMER-TRAN-FILE: " TRAN-STATUS
+               MOVE "Y" TO WS-TRAN-EOF
+           END-IF.
+           OPEN OUTPUT CUSTOMER-NEW-FILE.
+           IF NEW-MASTER-STATUS NOT = "00"
+               DISPLAY "Error opening CUSTOMER-NEW-FILE: "
+                   NEW-MASTER-STATUS
+           END-IF.
+
+      * Transactions are expected in ascending CUSTOMER-ID sequence,
+      * the same as the old master, so the two files can be matched
+      * key-for-key in a single sequential pass.
+       READ-OLD-MASTER.
+           READ CUSTOMER-FILE
+               AT END
+                   MOVE "Y" TO WS-OLD-MASTER-EOF
+                   MOVE WS-HIGH-KEY TO WS-OLD-MASTER-KEY
+           END-READ.
+           IF NOT OLD-MASTER-EOF
+               IF OLD-MASTER-STATUS = "00"
+                   MOVE CUSTOMER-ID TO WS-OLD-MASTER-KEY
+               ELSE
+                   DISPLAY "Error reading CUSTOMER-FILE: "
+                       OLD-MASTER-STATUS
+                   MOVE "Y" TO WS-OLD-MASTER-EOF
+                   MOVE WS-HIGH-KEY TO WS-OLD-MASTER-KEY
+               END-IF
+           END-IF.
+
+       READ-TRANSACTION.
+           READ CUSTOMER-TRAN-FILE
+               AT END
+                   MOVE "Y" TO WS-TRAN-EOF
+                   MOVE WS-HIGH-KEY TO WS-TRAN-KEY
+           END-READ.
+           IF NOT TRAN-EOF
+               IF TRAN-STATUS = "00"
+                   MOVE TRAN-CUSTOMER-ID TO WS-TRAN-KEY
+               ELSE
+                   DISPLAY "Error reading CUSTOMER-TRAN-FILE: "
+                       TRAN-STATUS
+                   MOVE "Y" TO WS-TRAN-EOF
+                   MOVE WS-HIGH-KEY TO WS-TRAN-KEY
+               END-IF
+           END-IF.
+
+       MATCH-RECORDS.
+           EVALUATE TRUE
+               WHEN WS-OLD-MASTER-KEY < WS-TRAN-KEY
+                   PERFORM CARRY-FORWARD-MASTER
+                   PERFORM READ-OLD-MASTER
+               WHEN WS-OLD-MASTER-KEY > WS-TRAN-KEY
+                   PERFORM APPLY-ADD-TRANSACTION
+                   PERFORM READ-TRANSACTION
+               WHEN OTHER
+                   PERFORM APPLY-MATCHED-TRANSACTION
+                   PERFORM READ-OLD-MASTER
+                   PERFORM READ-TRANSACTION
+           END-EVALUATE.
+
+      * No transaction for this master record this run - it moves
+      * to the new generation unchanged.
+       CARRY-FORWARD-MASTER.
+           MOVE CUSTOMER-ID TO NEW-CUSTOMER-ID.
+           MOVE CUSTOMER-NAME TO NEW-CUSTOMER-NAME.
+           MOVE CUSTOMER-ADDRESS TO NEW-CUSTOMER-ADDRESS.
+           MOVE CUSTOMER-PHONE TO NEW-CUSTOMER-PHONE.
+           MOVE BALANCE TO NEW-BALANCE.
+           MOVE LAST-PAYMENT-DATE TO NEW-LAST-PAYMENT-DATE.
+           PERFORM WRITE-NEW-MASTER.
+           ADD 1 TO WS-RECORDS-CARRIED.
+
+      * A transaction key with no matching master is only valid as
+      * an add; change/delete against a customer that doesn't exist
+      * is rejected.
+       APPLY-ADD-TRANSACTION.
+           IF TRAN-ADD
+               MOVE TRAN-CUSTOMER-ID TO NEW-CUSTOMER-ID
+               MOVE TRAN-CUSTOMER-NAME TO NEW-CUSTOMER-NAME
+               MOVE TRAN-CUSTOMER-ADDRESS TO NEW-CUSTOMER-ADDRESS
+               MOVE TRAN-CUSTOMER-PHONE TO NEW-CUSTOMER-PHONE
+               MOVE TRAN-BALANCE TO NEW-BALANCE
+               MOVE TRAN-LAST-PAYMENT-DATE TO NEW-LAST-PAYMENT-DATE
+               PERFORM WRITE-NEW-MASTER
+               ADD 1 TO WS-RECORDS-ADDED
+           ELSE
+               DISPLAY "Rejected - no master for CUSTOMER-ID "
+                   TRAN-CUSTOMER-ID " transaction code " TRAN-CODE
+           END-IF.
+
+       APPLY-MATCHED-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   DISPLAY "Rejected - CUSTOMER-ID " TRAN-CUSTOMER-ID
+                       " already exists, cannot add"
+                   PERFORM CARRY-FORWARD-MASTER
+               WHEN TRAN-CHANGE
+                   MOVE CUSTOMER-ID TO NEW-CUSTOMER-ID
+                   MOVE TRAN-CUSTOMER-NAME TO NEW-CUSTOMER-NAME
+                   MOVE TRAN-CUSTOMER-ADDRESS TO NEW-CUSTOMER-ADDRESS
+                   MOVE TRAN-CUSTOMER-PHONE TO NEW-CUSTOMER-PHONE
+                   MOVE TRAN-BALANCE TO NEW-BALANCE
+                   MOVE TRAN-LAST-PAYMENT-DATE TO
+                       NEW-LAST-PAYMENT-DATE
+                   PERFORM WRITE-NEW-MASTER
+                   ADD 1 TO WS-RECORDS-CHANGED
+               WHEN TRAN-DELETE
+                   ADD 1 TO WS-RECORDS-DELETED
+               WHEN OTHER
+                   DISPLAY "Unknown transaction code " TRAN-CODE
+                       " for CUSTOMER-ID " TRAN-CUSTOMER-ID
+                   PERFORM CARRY-FORWARD-MASTER
+           END-EVALUATE.
+
+       WRITE-NEW-MASTER.
+           WRITE NEW-CUSTOMER-RECORD.
+           IF NEW-MASTER-STATUS NOT = "00"
+               DISPLAY "Error writing CUSTOMER-NEW-FILE: "
+                   NEW-MASTER-STATUS
+           ELSE
+               ADD 1 TO WS-RECORDS-WRITTEN
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
+           CLOSE CUSTOMER-TRAN-FILE.
+           CLOSE CUSTOMER-NEW-FILE.
+
+       DISPLAY-TOTALS.
+           DISPLAY "CUSTMAINT run complete.".
+           DISPLAY "  Added   : " WS-RECORDS-ADDED.
+           DISPLAY "  Changed : " WS-RECORDS-CHANGED.
+           DISPLAY "  Deleted : " WS-RECORDS-DELETED.
+           DISPLAY "  Carried : " WS-RECORDS-CARRIED.
+           DISPLAY "  Written : " WS-RECORDS-WRITTEN.

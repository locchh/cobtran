@@ -0,0 +1,10 @@
+      *****************************************************
+      *  TAXRATE.CPY                                       *
+      *  Tax rate table record, keyed by tax jurisdiction   *
+      *  (state/province code). INVOICECALC looks up the     *
+      *  rate for the customer's jurisdiction here instead    *
+      *  of applying one flat rate to every invoice.           *
+      *****************************************************
+       01 TAX-RATE-RECORD.
+           05 TR-JURISDICTION       PIC X(02).
+           05 TR-RATE                PIC V9999.

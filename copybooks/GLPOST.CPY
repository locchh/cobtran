@@ -0,0 +1,17 @@
+      *****************************************************
+      *  GLPOST.CPY                                       *
+      *  General ledger journal-entry record written by    *
+      *  INVOICECALC - one entry per debit/credit line, so  *
+      *  each invoice produces three records (debit AR,      *
+      *  credit revenue, credit tax payable) that accounting  *
+      *  can load straight into the GL system instead of       *
+      *  re-keying invoice totals every billing cycle.           *
+      *****************************************************
+       01 GL-POSTING-RECORD.
+           05 GL-INVOICE-NUMBER      PIC X(10).
+           05 GL-ACCOUNT-CODE        PIC X(10).
+           05 GL-ACCOUNT-NAME        PIC X(20).
+           05 GL-ENTRY-TYPE          PIC X(01).
+               88 GL-DEBIT           VALUE "D".
+               88 GL-CREDIT          VALUE "C".
+           05 GL-AMOUNT               PIC 9(7)V99.

@@ -0,0 +1,17 @@
+      *****************************************************
+      *  RUNLOG.CPY                                       *
+      *  Run-log / audit-trail record. Every batch program  *
+      *  appends one record to RUNLOG.DAT when it finishes,  *
+      *  normally or not, so a run's start/end time and       *
+      *  record counts can be checked without having watched  *
+      *  the console when it ran.                              *
+      *****************************************************
+       01 RUN-LOG-RECORD.
+           05 RL-PROGRAM-NAME        PIC X(12).
+           05 RL-START-TIMESTAMP     PIC 9(14).
+           05 RL-END-TIMESTAMP       PIC 9(14).
+           05 RL-RECORDS-IN          PIC 9(7).
+           05 RL-RECORDS-OUT         PIC 9(7).
+           05 RL-COMPLETION-STATUS   PIC X(8).
+               88 RL-NORMAL          VALUE "NORMAL".
+               88 RL-ABORTED         VALUE "ABORTED".

@@ -0,0 +1,14 @@
+      *****************************************************
+      *  DISCRATE.CPY                                     *
+      *  Discount rate table record, keyed by customer     *
+      *  type. Entries for a given type must appear in      *
+      *  ascending DR-BREAKPOINT order - INVOICECALC applies *
+      *  the rate on the last entry whose breakpoint the     *
+      *  invoice subtotal exceeds, so a later, higher        *
+      *  breakpoint for the same type overrides an earlier   *
+      *  one once the subtotal clears it.                    *
+      *****************************************************
+       01 DISCOUNT-RATE-RECORD.
+           05 DR-CUSTOMER-TYPE      PIC X(01).
+           05 DR-BREAKPOINT         PIC 9(7)V99.
+           05 DR-RATE                PIC V99.

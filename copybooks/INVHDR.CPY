@@ -0,0 +1,13 @@
+      *****************************************************
+      *  INVHDR.CPY                                       *
+      *  Invoice header record - one per invoice, keyed on *
+      *  INVOICE-NUMBER, read by INVOICECALC ahead of the   *
+      *  matching detail lines on INVLINE.CPY.              *
+      *****************************************************
+       01 INVOICE-HEADER-RECORD.
+           05 HDR-INVOICE-NUMBER    PIC X(10).
+           05 HDR-INVOICE-DATE      PIC X(10).
+           05 HDR-CUSTOMER-ID       PIC X(8).
+           05 HDR-CUSTOMER-NAME     PIC X(30).
+           05 HDR-CUSTOMER-TYPE     PIC X(01).
+           05 HDR-TAX-JURISDICTION  PIC X(02).

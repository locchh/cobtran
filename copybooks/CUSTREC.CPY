@@ -0,0 +1,12 @@
+      *****************************************************
+      *  CUSTREC.CPY                                      *
+      *  Customer master record layout - shared by all    *
+      *  programs that read or write CUSTOMER-FILE.        *
+      *****************************************************
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-ID           PIC 9(5).
+           05 CUSTOMER-NAME         PIC X(30).
+           05 CUSTOMER-ADDRESS      PIC X(50).
+           05 CUSTOMER-PHONE        PIC X(15).
+           05 BALANCE               PIC S9(7)V99.
+           05 LAST-PAYMENT-DATE     PIC 9(8).

@@ -0,0 +1,15 @@
+      *****************************************************
+      *  ARTRAN.CPY                                       *
+      *  AR subledger transaction record - one invoice     *
+      *  charge or payment applied against a customer's     *
+      *  BALANCE. Must be kept in ascending ART-CUSTOMER-ID  *
+      *  sequence for CUSTSTMT's match against CUSTOMER-FILE. *
+      *****************************************************
+       01 AR-TRANSACTION-RECORD.
+           05 ART-CUSTOMER-ID        PIC 9(5).
+           05 ART-TRAN-DATE          PIC 9(8).
+           05 ART-TRAN-TYPE          PIC X(01).
+               88 ART-CHARGE         VALUE "C".
+               88 ART-PAYMENT        VALUE "P".
+           05 ART-AMOUNT             PIC S9(7)V99.
+           05 ART-DESCRIPTION        PIC X(20).

@@ -0,0 +1,18 @@
+      *****************************************************
+      *  CUSTTRAN.CPY                                     *
+      *  Maintenance transaction record for CUSTOMER-FILE. *
+      *  One transaction per CUSTOMER-ID: add, change, or  *
+      *  delete, applied in CUSTOMER-ID sequence against    *
+      *  the current master to build the next generation.  *
+      *****************************************************
+       01 CUSTOMER-TRAN-RECORD.
+           05 TRAN-CODE              PIC X(01).
+               88 TRAN-ADD           VALUE "A".
+               88 TRAN-CHANGE        VALUE "C".
+               88 TRAN-DELETE        VALUE "D".
+           05 TRAN-CUSTOMER-ID       PIC 9(5).
+           05 TRAN-CUSTOMER-NAME     PIC X(30).
+           05 TRAN-CUSTOMER-ADDRESS  PIC X(50).
+           05 TRAN-CUSTOMER-PHONE    PIC X(15).
+           05 TRAN-BALANCE           PIC S9(7)V99.
+           05 TRAN-LAST-PAYMENT-DATE PIC 9(8).

@@ -0,0 +1,13 @@
+      *****************************************************
+      *  INVLINE.CPY                                      *
+      *  Invoice line-item record - one or more per        *
+      *  invoice, keyed on LINE-INVOICE-NUMBER matching the *
+      *  header on INVHDR.CPY. Detail lines for one invoice *
+      *  are grouped together in the file.                  *
+      *****************************************************
+       01 INVOICE-LINE-RECORD.
+           05 LINE-INVOICE-NUMBER   PIC X(10).
+           05 LINE-ITEM-ID          PIC X(8).
+           05 LINE-ITEM-DESC        PIC X(20).
+           05 LINE-ITEM-PRICE       PIC 9(5)V99.
+           05 LINE-ITEM-QTY         PIC 9(3).

@@ -0,0 +1,11 @@
+      *****************************************************
+      *  CUSTCKPT.CPY                                     *
+      *  Checkpoint record for a restartable sequential    *
+      *  pass over CUSTOMER-FILE. Holds the CUSTOMER-ID of  *
+      *  the last record fully processed so a restart can   *
+      *  skip back over already-processed records instead    *
+      *  of reprocessing the whole file from the top.         *
+      *****************************************************
+       01 CHECKPOINT-RECORD.
+           05 CKPT-PROGRAM-NAME      PIC X(8).
+           05 CKPT-LAST-CUSTOMER-ID  PIC 9(5).
